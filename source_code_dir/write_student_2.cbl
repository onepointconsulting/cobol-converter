@@ -3,6 +3,68 @@
       * Date: 2023-11-22
       * Purpose: Write student data to file conditionally depending on command line input.
       * Tectonics: cobc
+      * Modification History:
+      *   2023-12-04 GF - Open in EXTEND mode so a single CMDLINE
+      *                   student no longer wipes out the roster
+      *                   already sitting in students.txt.
+      *   2023-12-11 GF - Load existing STUDENT-IDs before writing and
+      *                   skip any candidate that is already on file.
+      *   2023-12-18 GF - Moved the STUDENT-FILE layout into the shared
+      *                   STUDENT copybook and populate the new
+      *                   GRADE-LEVEL and ENROLLMENT-DATE fields.
+      *   2024-01-08 GF - Reorganized students.txt as an indexed file
+      *                   keyed on STUDENT-ID. The duplicate check is
+      *                   now a direct keyed READ instead of a table
+      *                   scan, and a new record no longer has to be
+      *                   appended after the last one on file.
+      *   2024-01-15 GF - Reject any record whose CLASS-NAME is not one
+      *                   of the classes the school runs, and display
+      *                   the reject count at end of run.
+      *   2024-01-22 GF - Log every rejected candidate, with a reason
+      *                   code, to students-rejects.txt so bad input
+      *                   can be reviewed instead of just scrolling
+      *                   past the DISPLAY messages.
+      *   2024-01-29 GF - Log every successful WRITE STUDENT-FILE to
+      *                   students-audit.txt with a timestamp and this
+      *                   program's name, for after-the-fact history.
+      *   2024-03-04 GF - Assign STUDENT-ID from a persistent next-ID
+      *                   counter shared with WRITE-STUDENT-FILE
+      *                   instead of hardcoded literals, so a new
+      *                   student always gets a unique ID without
+      *                   checking students.txt by hand first.
+      *   2024-03-18 GF - Copy students.txt to a dated
+      *                   students-YYYYMMDD.txt backup before opening
+      *                   it, so a bad run can always be rolled back
+      *                   to the prior day's roster.
+      *   2024-04-08 GF - Mark every new record STUDENT-STATUS 'A' -
+      *                   STUDENT-FILE now supports logical deletion.
+      *   2024-05-06 GF - The no-CMDLINE seed records now always draw a
+      *                   brand-new STUDENT-ID from the shared counter,
+      *                   so the keyed READ in 2000-WRITE-IF-NOT-DUP can
+      *                   never see them as a duplicate. Build a
+      *                   NAME/CLASS-NAME table off the backup scan
+      *                   already done in 1050-BACKUP-STUDENT-FILE and
+      *                   check it as well, so a repeat run of the
+      *                   seed data is still rejected. Also dropped the
+      *                   unused WS-STUDENT-NOT-ON-FILE condition.
+      *   2024-05-13 GF - Count a DUPLICATE rejection (either the
+      *                   keyed-READ or the NAME/CLASS-NAME kind) the
+      *                   same as a BAD-CLASS one, so REJECTED RECORDS
+      *                   at end of run matches what was actually
+      *                   logged to students-rejects.txt. Also guarded
+      *                   WS-EXISTING-STUDENTS against more than 500
+      *                   entries - past 500 students on file, the
+      *                   scan simply stops adding new ones instead of
+      *                   writing past the table.
+      *   2024-05-14 GF - WS-EXISTING-STUDENTS was only ever loaded
+      *                   from the pre-run backup scan, so a caller
+      *                   that writes more than one record per run
+      *                   could not catch two candidates in the same
+      *                   run sharing a NAME/CLASS-NAME.
+      *                   2000-WRITE-IF-NOT-DUP now adds the pair to
+      *                   the table right after a successful WRITE
+      *                   STUDENT-FILE, the same fix already made to
+      *                   WRITE-STUDENT-FILE's WS-EXISTING-IDS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRITE-STUDENT-FILE.
@@ -11,47 +73,363 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT REJECTS-FILE ASSIGN TO 'students-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO 'students-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT NEXTID-FILE ASSIGN TO 'students-nextid.txt'
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
-               
+               FILE STATUS IS WS-NEXTID-STATUS.
+
+               SELECT BACKUP-STUDENT ASSIGN DYNAMIC WS-BACKUP-FILENAME
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS BKP-STUDENT-ID
+               FILE STATUS IS WS-BACKUP-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-           01 STUDENT-FILE.
-               05 STUDENT-ID PIC 9(5).
-               05 NAME PIC A(25).
-               05 CLASS-NAME PIC X(3).
+           COPY STUDENT.
+
+           FD REJECTS-FILE.
+           COPY REJECT.
+
+           FD AUDIT-FILE.
+           COPY AUDIT.
+
+      *    Holds the next STUDENT-ID to hand out, shared with
+      *    WRITE-STUDENT-FILE so both programs draw from one sequence.
+           FD NEXTID-FILE.
+           01 NID-NEXT-STUDENT-ID PIC 9(5).
+
+      *    Same layout as STUDENT-FILE, under its own names since a
+      *    file cannot be opened twice under one FD in one program.
+           FD BACKUP-STUDENT.
+           01 BACKUP-STUDENT-FILE.
+               05 BKP-STUDENT-ID PIC 9(5).
+               05 BKP-NAME PIC A(25).
+               05 BKP-CLASS-NAME PIC X(3).
+               05 BKP-GRADE-LEVEL PIC 9(2).
+               05 BKP-ENROLLMENT-DATE PIC 9(8).
+               05 BKP-STUDENT-STATUS PIC X(1).
 
            WORKING-STORAGE SECTION.
-               01 CMDLINE pic x(100).
+               01 CMDLINE PIC X(100).
+
+               01 WS-TODAY PIC 9(8).
+               01 WS-NOW PIC 9(8).
+
+               01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+                   88 WS-STUDENT-FILE-OK VALUE '00'.
+                   88 WS-STUDENT-FILE-NOT-FOUND VALUE '35'.
+
+               01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+                   88 WS-REJECTS-FILE-OK VALUE '00'.
+
+               01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+                   88 WS-AUDIT-FILE-OK VALUE '00'.
+
+               01 WS-NEXTID-STATUS PIC X(2) VALUE '00'.
+                   88 WS-NEXTID-FILE-OK VALUE '00'.
+
+               01 WS-NEXT-ID PIC 9(5) VALUE 1000.
+
+               01 WS-BACKUP-STATUS PIC X(2) VALUE '00'.
+                   88 WS-BACKUP-FILE-OK VALUE '00'.
+
+               01 WS-BACKUP-FILENAME PIC X(30).
+
+               01 WS-BACKUP-EOF-SW PIC X(1) VALUE 'N'.
+                   88 WS-END-OF-BACKUP-SOURCE VALUE 'Y'.
+
+      *        Every student already on file, keyed by NAME and
+      *        CLASS-NAME rather than STUDENT-ID, loaded from the same
+      *        pass 1050-BACKUP-STUDENT-FILE already makes over
+      *        students.txt. STUDENT-ID alone cannot catch a repeat of
+      *        the hardcoded seed records below, since each one draws
+      *        a brand-new ID from the shared counter every run.
+               01 WS-EXISTING-STUDENTS.
+                   05 WS-EXISTING-STUDENT OCCURS 500 TIMES.
+                       10 WS-EXISTING-NAME PIC A(25).
+                       10 WS-EXISTING-CLASS PIC X(3).
+               01 WS-EXISTING-COUNT PIC 9(5) COMP VALUE 0.
+               01 WS-SEARCH-SUB PIC 9(5) COMP.
+
+               01 WS-DUP-SW PIC X(1).
+                   88 WS-DUPLICATE-FOUND VALUE 'Y'.
+
+               01 WS-CANDIDATE-ID PIC 9(5).
+               01 WS-REJECT-COUNT PIC 9(5) COMP VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
            ACCEPT CMDLINE FROM COMMAND-LINE
-   
-           OPEN OUTPUT STUDENT.
-               
-               IF CMDLINE NOT = SPACE AND LOW-VALUE THEN
-                   MOVE 1006 TO STUDENT-ID
-                   MOVE CMDLINE TO NAME
-                   MOVE '11' TO CLASS-NAME
-                   WRITE STUDENT-FILE
-               ELSE
-                   MOVE 1000 TO STUDENT-ID
-                   MOVE 'Tim' TO NAME
-                   MOVE '10' TO CLASS-NAME
-                   WRITE STUDENT-FILE
-                   
-                   MOVE 1001 TO STUDENT-ID
-                   MOVE 'John Doe' TO NAME
-                   MOVE '10' TO CLASS-NAME
-                   WRITE STUDENT-FILE   
-                   
-                   MOVE 1002 TO STUDENT-ID
-                   MOVE 'Jane Doe' TO NAME
-                   MOVE '11' TO CLASS-NAME
-                   WRITE STUDENT-FILE   
-                                                             
-           END-WRITE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM 1050-BACKUP-STUDENT-FILE
+           PERFORM 1000-OPEN-STUDENT-FILE
+           PERFORM 1100-OPEN-REJECTS-FILE
+           PERFORM 1200-OPEN-AUDIT-FILE
+           PERFORM 1300-READ-NEXT-ID
+
+           IF CMDLINE NOT = SPACE AND LOW-VALUE THEN
+               PERFORM 2500-ASSIGN-NEXT-ID
+               MOVE CMDLINE TO NAME
+               MOVE '11' TO CLASS-NAME
+               MOVE 11 TO GRADE-LEVEL
+               MOVE WS-TODAY TO ENROLLMENT-DATE
+               PERFORM 2000-WRITE-IF-NOT-DUP
+           ELSE
+               PERFORM 2500-ASSIGN-NEXT-ID
+               MOVE 'Tim' TO NAME
+               MOVE '10' TO CLASS-NAME
+               MOVE 10 TO GRADE-LEVEL
+               MOVE 20231122 TO ENROLLMENT-DATE
+               PERFORM 2000-WRITE-IF-NOT-DUP
+
+               PERFORM 2500-ASSIGN-NEXT-ID
+               MOVE 'John Doe' TO NAME
+               MOVE '10' TO CLASS-NAME
+               MOVE 10 TO GRADE-LEVEL
+               MOVE 20231122 TO ENROLLMENT-DATE
+               PERFORM 2000-WRITE-IF-NOT-DUP
+
+               PERFORM 2500-ASSIGN-NEXT-ID
+               MOVE 'Jane Doe' TO NAME
+               MOVE '11' TO CLASS-NAME
+               MOVE 11 TO GRADE-LEVEL
+               MOVE 20231122 TO ENROLLMENT-DATE
+               PERFORM 2000-WRITE-IF-NOT-DUP
+           END-IF.
+
+           PERFORM 9600-WRITE-NEXT-ID
+
            CLOSE STUDENT.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-FILE.
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT.
        STOP RUN.
+
+      ******************************************************************
+      * Copies whatever is on students.txt, before this run touches it,
+      * to a dated students-YYYYMMDD.txt backup, so a bad run can
+      * always be rolled back to the prior day's roster. A missing
+      * students.txt (first-ever run) has nothing to back up and is
+      * skipped without comment.
+      ******************************************************************
+       1050-BACKUP-STUDENT-FILE.
+           STRING 'students-' DELIMITED BY SIZE
+                  WS-TODAY DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-BACKUP-FILENAME
+           END-STRING
+
+           MOVE 0 TO WS-EXISTING-COUNT
+           OPEN INPUT STUDENT
+           IF WS-STUDENT-FILE-OK
+               OPEN OUTPUT BACKUP-STUDENT
+               MOVE 'N' TO WS-BACKUP-EOF-SW
+               PERFORM UNTIL WS-END-OF-BACKUP-SOURCE
+                   READ STUDENT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-BACKUP-EOF-SW
+                       NOT AT END
+                           MOVE STUDENT-ID TO BKP-STUDENT-ID
+                           MOVE NAME TO BKP-NAME
+                           MOVE CLASS-NAME TO BKP-CLASS-NAME
+                           MOVE GRADE-LEVEL TO BKP-GRADE-LEVEL
+                           MOVE ENROLLMENT-DATE TO BKP-ENROLLMENT-DATE
+                           MOVE STUDENT-STATUS TO BKP-STUDENT-STATUS
+                           WRITE BACKUP-STUDENT-FILE
+                           IF WS-EXISTING-COUNT < 500
+                               ADD 1 TO WS-EXISTING-COUNT
+                               MOVE NAME TO
+                                   WS-EXISTING-NAME (WS-EXISTING-COUNT)
+                               MOVE CLASS-NAME TO
+                                   WS-EXISTING-CLASS (WS-EXISTING-COUNT)
+                           ELSE
+                               DISPLAY 'WARNING: WS-EXISTING-STUDENTS '
+                                   'FULL AT 500 ENTRIES - NAME ' NAME
+                                   ' NOT ADDED TO DUPLICATE-CHECK '
+                                   'TABLE'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BACKUP-STUDENT
+               CLOSE STUDENT
+           END-IF.
+
+      ******************************************************************
+      * Opens students.txt for update. An indexed file must exist
+      * before it can be opened I-O, so a missing file is created
+      * empty first and then reopened for I-O.
+      ******************************************************************
+       1000-OPEN-STUDENT-FILE.
+           OPEN I-O STUDENT
+           IF WS-STUDENT-FILE-NOT-FOUND
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF.
+
+      ******************************************************************
+      * Opens students-rejects.txt for append, creating it first if
+      * this is the first run - OPEN EXTEND does not auto-create a
+      * missing LINE SEQUENTIAL file.
+      ******************************************************************
+       1100-OPEN-REJECTS-FILE.
+           OPEN EXTEND REJECTS-FILE
+           IF NOT WS-REJECTS-FILE-OK
+               OPEN OUTPUT REJECTS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Opens students-audit.txt for append, creating it first if this
+      * is the first run - OPEN EXTEND does not auto-create a missing
+      * LINE SEQUENTIAL file.
+      ******************************************************************
+       1200-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Reads the next-available STUDENT-ID out of students-nextid.txt.
+      * A missing or empty file just means this is the first run, so
+      * the default of 1000 set in WORKING-STORAGE stands.
+      ******************************************************************
+       1300-READ-NEXT-ID.
+           OPEN INPUT NEXTID-FILE
+           IF WS-NEXTID-FILE-OK
+               READ NEXTID-FILE
+                   NOT AT END
+                       MOVE NID-NEXT-STUDENT-ID TO WS-NEXT-ID
+               END-READ
+               CLOSE NEXTID-FILE
+           END-IF.
+
+      ******************************************************************
+      * Hands out the next STUDENT-ID and advances the counter so the
+      * following candidate gets a different one.
+      ******************************************************************
+       2500-ASSIGN-NEXT-ID.
+           MOVE WS-NEXT-ID TO WS-CANDIDATE-ID
+           ADD 1 TO WS-NEXT-ID.
+
+      ******************************************************************
+      * Writes one STUDENT-FILE record unless its STUDENT-ID (moved
+      * into WS-CANDIDATE-ID by the caller, together with the other
+      * fields already moved into the record) is already on file, or
+      * its NAME and CLASS-NAME match a student already on file - the
+      * keyed READ alone cannot catch that second case for a candidate
+      * whose STUDENT-ID was just freshly assigned. A successful write
+      * also adds the NAME/CLASS-NAME pair to WS-EXISTING-STUDENTS, so
+      * two same-name candidates in one run are caught against each
+      * other, not just against what was on file at start-of-run.
+      ******************************************************************
+       2000-WRITE-IF-NOT-DUP.
+           MOVE WS-CANDIDATE-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   PERFORM 2200-CHECK-NAME-DUPLICATE
+                   IF WS-DUPLICATE-FOUND
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY 'NAME ' NAME ' CLASS-NAME ' CLASS-NAME
+                           ' ALREADY EXISTS - RECORD SKIPPED'
+                       MOVE 'DUPLICATE ' TO REJ-REASON
+                       PERFORM 8000-WRITE-REJECT
+                   ELSE
+                       IF VALID-CLASS-NAME
+                           MOVE 'A' TO STUDENT-STATUS
+                           WRITE STUDENT-FILE
+                           PERFORM 9000-WRITE-AUDIT
+                           IF WS-EXISTING-COUNT < 500
+                               ADD 1 TO WS-EXISTING-COUNT
+                               MOVE NAME TO
+                                   WS-EXISTING-NAME (WS-EXISTING-COUNT)
+                               MOVE CLASS-NAME TO
+                                   WS-EXISTING-CLASS (WS-EXISTING-COUNT)
+                           ELSE
+                               DISPLAY 'WARNING: WS-EXISTING-STUDENTS '
+                                   'FULL AT 500 ENTRIES - NAME ' NAME
+                                   ' NOT ADDED TO DUPLICATE-CHECK '
+                                   'TABLE'
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-REJECT-COUNT
+                           DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                               ' HAS INVALID CLASS-NAME ' CLASS-NAME
+                               ' - RECORD REJECTED'
+                           MOVE 'BAD-CLASS ' TO REJ-REASON
+                           PERFORM 8000-WRITE-REJECT
+                       END-IF
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                       ' ALREADY EXISTS - RECORD SKIPPED'
+                   MOVE 'DUPLICATE ' TO REJ-REASON
+                   PERFORM 8000-WRITE-REJECT
+           END-READ.
+
+      ******************************************************************
+      * Searches WS-EXISTING-STUDENTS for a NAME/CLASS-NAME match to
+      * the record currently being considered, setting WS-DUP-SW.
+      ******************************************************************
+       2200-CHECK-NAME-DUPLICATE.
+           MOVE 'N' TO WS-DUP-SW
+           PERFORM VARYING WS-SEARCH-SUB FROM 1 BY 1
+                   UNTIL WS-SEARCH-SUB > WS-EXISTING-COUNT
+               IF NAME = WS-EXISTING-NAME (WS-SEARCH-SUB)
+                       AND CLASS-NAME =
+                           WS-EXISTING-CLASS (WS-SEARCH-SUB)
+                   MOVE 'Y' TO WS-DUP-SW
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Logs the current candidate to students-rejects.txt with the
+      * reason code set by the caller.
+      ******************************************************************
+       8000-WRITE-REJECT.
+           MOVE WS-CANDIDATE-ID TO REJ-STUDENT-ID
+           MOVE NAME TO REJ-NAME
+           MOVE CLASS-NAME TO REJ-CLASS-NAME
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+      * Logs the record just written to students-audit.txt with a
+      * timestamp and this program's name.
+      ******************************************************************
+       9000-WRITE-AUDIT.
+           ACCEPT WS-NOW FROM TIME
+           MOVE WS-TODAY TO AUD-DATE
+           MOVE WS-NOW TO AUD-TIME
+           MOVE 'WRITE-STUDENT-FILE' TO AUD-PROGRAM-NAME
+           MOVE STUDENT-ID TO AUD-STUDENT-ID
+           MOVE NAME TO AUD-NAME
+           MOVE CLASS-NAME TO AUD-CLASS-NAME
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * Persists the advanced counter to students-nextid.txt so the
+      * next run - by this program or WRITE-STUDENT-FILE - continues
+      * the sequence instead of repeating IDs already handed out.
+      ******************************************************************
+       9600-WRITE-NEXT-ID.
+           MOVE WS-NEXT-ID TO NID-NEXT-STUDENT-ID
+           OPEN OUTPUT NEXTID-FILE
+           WRITE NID-NEXT-STUDENT-ID
+           CLOSE NEXTID-FILE.
+
        END PROGRAM WRITE-STUDENT-FILE.
