@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-04-08
+      * Purpose: Logical-delete transaction for STUDENT-FILE. A student
+      *          who has left is never physically removed - that is
+      *          not safe to do mid-stream on an indexed file - instead
+      *          this program REWRITEs the matching record's
+      *          STUDENT-STATUS to 'I' (inactive), so class-roster
+      *          reporting leaves the student off the roster while the
+      *          row itself stays on file for audit history. A single
+      *          STUDENT-ID can be given on the command line for a
+      *          quick one-off; with no command line, every STUDENT-ID
+      *          in students-deactivate.txt is processed instead.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEACTIVATE-STUDENT-FILE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT REJECTS-FILE ASSIGN TO 'students-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO 'students-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT DEACTIVATE-CTL ASSIGN TO 'students-deactivate.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEACTIVATE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           FD REJECTS-FILE.
+           COPY REJECT.
+
+           FD AUDIT-FILE.
+           COPY AUDIT.
+
+      *    One STUDENT-ID per line - the student to deactivate.
+           FD DEACTIVATE-CTL.
+           01 DCR-STUDENT-ID PIC 9(5).
+
+           WORKING-STORAGE SECTION.
+           01 CMDLINE PIC X(5).
+
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+               88 WS-STUDENT-FILE-NOT-FOUND VALUE '35'.
+
+           01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+               88 WS-REJECTS-FILE-OK VALUE '00'.
+
+           01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+               88 WS-AUDIT-FILE-OK VALUE '00'.
+
+           01 WS-DEACTIVATE-STATUS PIC X(2) VALUE '00'.
+               88 WS-DEACTIVATE-FILE-OK VALUE '00'.
+
+           01 WS-DEACTIVATE-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-DEACTIVATE-FILE VALUE 'Y'.
+
+           01 WS-TODAY PIC 9(8).
+           01 WS-NOW PIC 9(8).
+
+           01 WS-CANDIDATE-ID PIC 9(5).
+
+           01 WS-DEACTIVATE-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-REJECT-COUNT PIC 9(5) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT CMDLINE FROM COMMAND-LINE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM 1000-OPEN-STUDENT-FILE
+           PERFORM 1100-OPEN-REJECTS-FILE
+           PERFORM 1200-OPEN-AUDIT-FILE
+
+           IF WS-STUDENT-FILE-NOT-FOUND
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO DEACTIVATE'
+           ELSE
+               IF CMDLINE NOT = SPACE AND LOW-VALUE
+                   MOVE CMDLINE TO WS-CANDIDATE-ID
+                   PERFORM 4000-DEACTIVATE-IF-FOUND
+               ELSE
+                   PERFORM 3000-APPLY-FILE-DEACTIVATIONS
+               END-IF
+           END-IF
+
+           CLOSE STUDENT.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-FILE.
+           DISPLAY 'STUDENTS DEACTIVATED: ' WS-DEACTIVATE-COUNT.
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT.
+       STOP RUN.
+
+      ******************************************************************
+      * Opens students.txt for update. An indexed file must exist
+      * before it can be opened I-O, so this program treats a missing
+      * file as nothing-to-deactivate rather than creating an empty one.
+      ******************************************************************
+       1000-OPEN-STUDENT-FILE.
+           OPEN I-O STUDENT.
+
+      ******************************************************************
+      * Opens students-rejects.txt for append, creating it first if
+      * this is the first run - OPEN EXTEND does not auto-create a
+      * missing LINE SEQUENTIAL file.
+      ******************************************************************
+       1100-OPEN-REJECTS-FILE.
+           OPEN EXTEND REJECTS-FILE
+           IF NOT WS-REJECTS-FILE-OK
+               OPEN OUTPUT REJECTS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Opens students-audit.txt for append, creating it first if this
+      * is the first run - OPEN EXTEND does not auto-create a missing
+      * LINE SEQUENTIAL file.
+      ******************************************************************
+       1200-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Applies every STUDENT-ID on students-deactivate.txt in turn. A
+      * missing control file just means there is nothing to run.
+      ******************************************************************
+       3000-APPLY-FILE-DEACTIVATIONS.
+           OPEN INPUT DEACTIVATE-CTL
+           IF WS-DEACTIVATE-FILE-OK
+               PERFORM UNTIL WS-END-OF-DEACTIVATE-FILE
+                   READ DEACTIVATE-CTL
+                       AT END
+                           MOVE 'Y' TO WS-DEACTIVATE-EOF-SW
+                       NOT AT END
+                           MOVE DCR-STUDENT-ID TO WS-CANDIDATE-ID
+                           PERFORM 4000-DEACTIVATE-IF-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE DEACTIVATE-CTL
+           ELSE
+               DISPLAY
+                   'STUDENTS-DEACTIVATE.TXT NOT FOUND - NOTHING TO DO'
+           END-IF.
+
+      ******************************************************************
+      * REWRITEs the STUDENT-FILE record keyed by WS-CANDIDATE-ID with
+      * STUDENT-STATUS 'I', unless the key is not on file, which is
+      * logged to students-rejects.txt instead. Deactivating a student
+      * who is already inactive is harmless and just REWRITEs the same
+      * status back.
+      ******************************************************************
+       4000-DEACTIVATE-IF-FOUND.
+           MOVE WS-CANDIDATE-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                       ' NOT ON FILE - DEACTIVATION REJECTED'
+                   MOVE 'NOT-FOUND ' TO REJ-REASON
+                   PERFORM 8000-WRITE-REJECT
+               NOT INVALID KEY
+                   MOVE 'I' TO STUDENT-STATUS
+                   REWRITE STUDENT-FILE
+                   ADD 1 TO WS-DEACTIVATE-COUNT
+                   DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID ' DEACTIVATED'
+                   PERFORM 9000-WRITE-AUDIT
+           END-READ.
+
+      ******************************************************************
+      * Logs the current candidate to students-rejects.txt with the
+      * reason code set by the caller.
+      ******************************************************************
+       8000-WRITE-REJECT.
+           MOVE WS-CANDIDATE-ID TO REJ-STUDENT-ID
+           MOVE SPACES TO REJ-NAME
+           MOVE SPACES TO REJ-CLASS-NAME
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+      * Logs the deactivation just made to students-audit.txt with a
+      * timestamp and this program's name.
+      ******************************************************************
+       9000-WRITE-AUDIT.
+           ACCEPT WS-NOW FROM TIME
+           MOVE WS-TODAY TO AUD-DATE
+           MOVE WS-NOW TO AUD-TIME
+           MOVE 'DEACTIVATE-STUDENT' TO AUD-PROGRAM-NAME
+           MOVE STUDENT-ID TO AUD-STUDENT-ID
+           MOVE NAME TO AUD-NAME
+           MOVE CLASS-NAME TO AUD-CLASS-NAME
+           WRITE AUDIT-RECORD.
+
+       END PROGRAM DEACTIVATE-STUDENT-FILE.
