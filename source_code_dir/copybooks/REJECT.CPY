@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: REJECT.CPY
+      * Purpose: Shared REJECT-RECORD layout for students-rejects.txt -
+      *          captures every STUDENT-FILE candidate that failed
+      *          validation, together with the reason it was rejected.
+      * Modification History:
+      *   2024-04-01 GF - Added the NOT-FOUND reason for the update
+      *                   transaction's target-not-on-file case.
+      ******************************************************************
+       01 REJECT-RECORD.
+           05 REJ-STUDENT-ID PIC 9(5).
+           05 REJ-NAME PIC A(25).
+           05 REJ-CLASS-NAME PIC X(3).
+           05 REJ-REASON PIC X(10).
+               88 REJ-REASON-DUPLICATE VALUE 'DUPLICATE '.
+               88 REJ-REASON-BAD-CLASS VALUE 'BAD-CLASS '.
+               88 REJ-REASON-NOT-FOUND VALUE 'NOT-FOUND '.
