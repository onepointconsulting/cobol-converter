@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: AUDIT.CPY
+      * Purpose: Shared AUDIT-RECORD layout for students-audit.txt -
+      *          one line per successful WRITE STUDENT-FILE, so the
+      *          roster's history can be reconstructed later.
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AUD-DATE PIC 9(8).
+           05 AUD-TIME PIC 9(8).
+           05 AUD-PROGRAM-NAME PIC X(20).
+           05 AUD-STUDENT-ID PIC 9(5).
+           05 AUD-NAME PIC A(25).
+           05 AUD-CLASS-NAME PIC X(3).
