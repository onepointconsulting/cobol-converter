@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: STUDENT.CPY
+      * Purpose: Shared STUDENT-FILE record layout used by every
+      *          program that reads or writes students.txt/output.txt.
+      * Modification History:
+      *   2023-12-18 GF - Pulled out of the individual programs so the
+      *                   record layout only has to change in one
+      *                   place. Added GRADE-LEVEL and ENROLLMENT-DATE.
+      *   2024-01-15 GF - Added the list of CLASS-NAME codes the school
+      *                   actually runs, for validation before WRITE.
+      *   2024-04-08 GF - Added STUDENT-STATUS so a departed student can
+      *                   be logically deactivated instead of physically
+      *                   removed from the file.
+      ******************************************************************
+       01 STUDENT-FILE.
+           05 STUDENT-ID PIC 9(5).
+           05 NAME PIC A(25).
+           05 CLASS-NAME PIC X(3).
+               88 VALID-CLASS-NAME VALUES '09 ' '10 ' '11 ' '12 '.
+           05 GRADE-LEVEL PIC 9(2).
+           05 ENROLLMENT-DATE PIC 9(8).
+           05 STUDENT-STATUS PIC X(1).
+               88 STUDENT-ACTIVE VALUE 'A'.
+               88 STUDENT-INACTIVE VALUE 'I'.
