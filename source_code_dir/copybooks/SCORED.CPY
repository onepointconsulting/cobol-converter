@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: SCORED.CPY
+      * Purpose: STUDENT-FILE fields plus the PREDICTED-OUTCOME the
+      *          perceptron scorer adds, used by students-scored.txt.
+      ******************************************************************
+       01 SCORED-STUDENT-FILE.
+           05 SCR-STUDENT-ID PIC 9(5).
+           05 SCR-NAME PIC A(25).
+           05 SCR-CLASS-NAME PIC X(3).
+           05 SCR-GRADE-LEVEL PIC 9(2).
+           05 SCR-ENROLLMENT-DATE PIC 9(8).
+           05 SCR-PREDICTED-OUTCOME PIC X(8).
