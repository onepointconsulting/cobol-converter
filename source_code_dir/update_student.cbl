@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-04-01
+      * Purpose: Update transaction for STUDENT-FILE. A single change
+      *          can be supplied on the command line (STUDENT-ID,NAME,
+      *          CLASS-NAME, comma separated) for a quick one-off
+      *          correction; with no command line, every record in
+      *          students-update.txt is applied instead, so a batch of
+      *          changes can be run unattended. Either way the matching
+      *          STUDENT-FILE record is REWRITEn in place - no new
+      *          record is ever added by this program.
+      * Tectonics: cobc
+      * Modification History:
+      *   2024-05-06 GF - Switched the command-line format from space-
+      *                   delimited to comma-delimited fields - a space
+      *                   delimiter silently truncated any multi-word
+      *                   NAME and dropped CLASS-NAME with it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-STUDENT-FILE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT REJECTS-FILE ASSIGN TO 'students-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO 'students-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT UPDATE-CTL ASSIGN TO 'students-update.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UPDATE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           FD REJECTS-FILE.
+           COPY REJECT.
+
+           FD AUDIT-FILE.
+           COPY AUDIT.
+
+      *    Same NAME/CLASS-NAME layout as STUDENT-FILE, keyed by
+      *    STUDENT-ID, one transaction per line.
+           FD UPDATE-CTL.
+           01 UCR-UPDATE-REC.
+               05 UCR-STUDENT-ID PIC 9(5).
+               05 UCR-NAME PIC A(25).
+               05 UCR-CLASS-NAME PIC X(3).
+
+           WORKING-STORAGE SECTION.
+           01 CMDLINE PIC X(80).
+
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+               88 WS-STUDENT-FILE-NOT-FOUND VALUE '35'.
+
+           01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+               88 WS-REJECTS-FILE-OK VALUE '00'.
+
+           01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+               88 WS-AUDIT-FILE-OK VALUE '00'.
+
+           01 WS-UPDATE-STATUS PIC X(2) VALUE '00'.
+               88 WS-UPDATE-FILE-OK VALUE '00'.
+
+           01 WS-UPDATE-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-UPDATE-FILE VALUE 'Y'.
+
+           01 WS-TODAY PIC 9(8).
+           01 WS-NOW PIC 9(8).
+
+           01 WS-CANDIDATE-ID PIC 9(5).
+           01 WS-CANDIDATE-NAME PIC A(25).
+           01 WS-CANDIDATE-CLASS PIC X(3).
+
+           01 WS-UPDATE-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-REJECT-COUNT PIC 9(5) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT CMDLINE FROM COMMAND-LINE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM 1000-OPEN-STUDENT-FILE
+           PERFORM 1100-OPEN-REJECTS-FILE
+           PERFORM 1200-OPEN-AUDIT-FILE
+
+           IF WS-STUDENT-FILE-NOT-FOUND
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO UPDATE'
+           ELSE
+               IF CMDLINE NOT = SPACE AND LOW-VALUE
+                   PERFORM 2000-APPLY-CMDLINE-UPDATE
+               ELSE
+                   PERFORM 3000-APPLY-FILE-UPDATES
+               END-IF
+           END-IF
+
+           CLOSE STUDENT.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-FILE.
+           DISPLAY 'STUDENTS UPDATED: ' WS-UPDATE-COUNT.
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT.
+       STOP RUN.
+
+      ******************************************************************
+      * Opens students.txt for update. An indexed file must exist
+      * before it can be opened I-O, so this program treats a missing
+      * file as nothing-to-update rather than creating an empty one.
+      ******************************************************************
+       1000-OPEN-STUDENT-FILE.
+           OPEN I-O STUDENT.
+
+      ******************************************************************
+      * Opens students-rejects.txt for append, creating it first if
+      * this is the first run - OPEN EXTEND does not auto-create a
+      * missing LINE SEQUENTIAL file.
+      ******************************************************************
+       1100-OPEN-REJECTS-FILE.
+           OPEN EXTEND REJECTS-FILE
+           IF NOT WS-REJECTS-FILE-OK
+               OPEN OUTPUT REJECTS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Opens students-audit.txt for append, creating it first if this
+      * is the first run - OPEN EXTEND does not auto-create a missing
+      * LINE SEQUENTIAL file.
+      ******************************************************************
+       1200-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Parses STUDENT-ID,NAME,CLASS-NAME off the command line (comma
+      * delimited, so a multi-word NAME survives intact) and applies
+      * that one change.
+      ******************************************************************
+       2000-APPLY-CMDLINE-UPDATE.
+           UNSTRING CMDLINE DELIMITED BY ','
+               INTO WS-CANDIDATE-ID WS-CANDIDATE-NAME WS-CANDIDATE-CLASS
+           END-UNSTRING
+           PERFORM 4000-REWRITE-IF-FOUND.
+
+      ******************************************************************
+      * Applies every transaction on students-update.txt in turn. A
+      * missing control file just means there is nothing to run.
+      ******************************************************************
+       3000-APPLY-FILE-UPDATES.
+           OPEN INPUT UPDATE-CTL
+           IF WS-UPDATE-FILE-OK
+               PERFORM UNTIL WS-END-OF-UPDATE-FILE
+                   READ UPDATE-CTL
+                       AT END
+                           MOVE 'Y' TO WS-UPDATE-EOF-SW
+                       NOT AT END
+                           MOVE UCR-STUDENT-ID TO WS-CANDIDATE-ID
+                           MOVE UCR-NAME TO WS-CANDIDATE-NAME
+                           MOVE UCR-CLASS-NAME TO WS-CANDIDATE-CLASS
+                           PERFORM 4000-REWRITE-IF-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE UPDATE-CTL
+           ELSE
+               DISPLAY 'STUDENTS-UPDATE.TXT NOT FOUND - NOTHING TO DO'
+           END-IF.
+
+      ******************************************************************
+      * REWRITEs the STUDENT-FILE record keyed by WS-CANDIDATE-ID with
+      * the new NAME/CLASS-NAME, unless the key is not on file or the
+      * new CLASS-NAME is not one the school runs, either of which is
+      * logged to students-rejects.txt instead.
+      ******************************************************************
+       4000-REWRITE-IF-FOUND.
+           MOVE WS-CANDIDATE-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                       ' NOT ON FILE - UPDATE REJECTED'
+                   MOVE 'NOT-FOUND ' TO REJ-REASON
+                   PERFORM 8000-WRITE-REJECT
+               NOT INVALID KEY
+                   MOVE WS-CANDIDATE-CLASS TO CLASS-NAME
+                   IF VALID-CLASS-NAME
+                       MOVE WS-CANDIDATE-NAME TO NAME
+                       REWRITE STUDENT-FILE
+                       ADD 1 TO WS-UPDATE-COUNT
+                       DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID ' UPDATED'
+                       PERFORM 9000-WRITE-AUDIT
+                   ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                           ' HAS INVALID CLASS-NAME '
+                           WS-CANDIDATE-CLASS ' - UPDATE REJECTED'
+                       MOVE 'BAD-CLASS ' TO REJ-REASON
+                       PERFORM 8000-WRITE-REJECT
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * Logs the current candidate to students-rejects.txt with the
+      * reason code set by the caller.
+      ******************************************************************
+       8000-WRITE-REJECT.
+           MOVE WS-CANDIDATE-ID TO REJ-STUDENT-ID
+           MOVE WS-CANDIDATE-NAME TO REJ-NAME
+           MOVE WS-CANDIDATE-CLASS TO REJ-CLASS-NAME
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+      * Logs the record just updated to students-audit.txt with a
+      * timestamp and this program's name.
+      ******************************************************************
+       9000-WRITE-AUDIT.
+           ACCEPT WS-NOW FROM TIME
+           MOVE WS-TODAY TO AUD-DATE
+           MOVE WS-NOW TO AUD-TIME
+           MOVE 'UPDATE-STUDENT-FILE' TO AUD-PROGRAM-NAME
+           MOVE STUDENT-ID TO AUD-STUDENT-ID
+           MOVE NAME TO AUD-NAME
+           MOVE CLASS-NAME TO AUD-CLASS-NAME
+           WRITE AUDIT-RECORD.
+
+       END PROGRAM UPDATE-STUDENT-FILE.
