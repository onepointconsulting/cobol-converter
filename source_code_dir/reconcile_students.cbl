@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-04-15
+      * Purpose: Reconcile output.txt (WRITE-STUDENT-FILE) against
+      *          students.txt (the students.txt writer) - the two files
+      *          share overlapping STUDENT-ID ranges but nothing has
+      *          ever compared them, so a STUDENT-ID with a different
+      *          NAME or CLASS-NAME on each file goes unnoticed. This
+      *          program loads output.txt into memory, scans students.txt
+      *          by key against it, and prints every STUDENT-ID where
+      *          the two files disagree.
+      * Tectonics: cobc
+      * Modification History:
+      *   2024-05-13 GF - Guarded WS-OUTPUT-TABLE against more than 500
+      *                   entries - past 500 output.txt records, the
+      *                   scan simply stops adding new ones instead of
+      *                   writing past the table.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-STUDENT-FILE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OUTPUT-STUDENT ASSIGN TO 'output.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT RECONCILE-RPT ASSIGN TO 'students-reconcile.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+      *    Own field names since COPY STUDENT is already in use below
+      *    for the students.txt FD, and the two files are compared
+      *    side by side.
+           FD OUTPUT-STUDENT.
+           01 OUT-STUDENT-REC.
+               05 OUT-STUDENT-ID PIC 9(5).
+               05 OUT-NAME PIC A(25).
+               05 OUT-CLASS-NAME PIC X(3).
+               05 OUT-GRADE-LEVEL PIC 9(2).
+               05 OUT-ENROLLMENT-DATE PIC 9(8).
+               05 OUT-STUDENT-STATUS PIC X(1).
+
+           FD STUDENT.
+           COPY STUDENT.
+
+           FD RECONCILE-RPT.
+           01 RPT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-OUTPUT-STATUS PIC X(2) VALUE '00'.
+               88 WS-OUTPUT-FILE-OK VALUE '00'.
+
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+
+           01 WS-OUTPUT-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-OUTPUT-FILE VALUE 'Y'.
+
+           01 WS-STUDENT-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-STUDENT-FILE VALUE 'Y'.
+
+      *    Every output.txt record, loaded once so each students.txt
+      *    record can be looked up by STUDENT-ID without re-reading
+      *    output.txt from the top every time.
+           01 WS-OUTPUT-TABLE.
+               05 WS-OUTPUT-ENTRY OCCURS 500 TIMES
+                       INDEXED BY WS-OUTPUT-IDX.
+                   10 WS-OUTPUT-ID PIC 9(5).
+                   10 WS-OUTPUT-NAME PIC A(25).
+                   10 WS-OUTPUT-CLASS PIC X(3).
+           01 WS-OUTPUT-COUNT PIC 9(5) COMP VALUE 0.
+
+           01 WS-FOUND-SW PIC X(1).
+               88 WS-MATCH-FOUND VALUE 'Y'.
+           01 WS-MATCH-IDX PIC 9(5) COMP.
+
+           01 WS-COMPARED-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-MISMATCH-COUNT PIC 9(5) COMP VALUE 0.
+
+           01 DTL-LINE.
+               05 DTL-STUDENT-ID PIC 9(5).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 FILLER PIC X(15) VALUE 'OUTPUT.TXT: '.
+               05 DTL-OUT-NAME PIC A(25).
+               05 DTL-OUT-CLASS PIC X(3).
+               05 FILLER PIC X(3) VALUE SPACES.
+
+           01 DTL-LINE-2.
+               05 FILLER PIC X(8) VALUE SPACES.
+               05 FILLER PIC X(15) VALUE 'STUDENTS.TXT: '.
+               05 DTL-STU-NAME PIC A(25).
+               05 DTL-STU-CLASS PIC X(3).
+
+           01 TOTAL-LINE.
+               05 FILLER PIC X(20) VALUE 'RECORDS COMPARED: '.
+               05 TTL-COMPARED PIC ZZ,ZZ9.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'MISMATCHES: '.
+               05 TTL-MISMATCH PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT RECONCILE-RPT
+           PERFORM 1000-LOAD-OUTPUT-TABLE
+           PERFORM 2000-COMPARE-STUDENT-FILE
+           MOVE WS-COMPARED-COUNT TO TTL-COMPARED
+           MOVE WS-MISMATCH-COUNT TO TTL-MISMATCH
+           MOVE TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE RECONCILE-RPT
+           DISPLAY 'RECORDS COMPARED: ' WS-COMPARED-COUNT
+           DISPLAY 'MISMATCHES FOUND: ' WS-MISMATCH-COUNT.
+       STOP RUN.
+
+      ******************************************************************
+      * Loads every output.txt record into WS-OUTPUT-TABLE. A missing
+      * output.txt just means there is nothing to reconcile against.
+      ******************************************************************
+       1000-LOAD-OUTPUT-TABLE.
+           OPEN INPUT OUTPUT-STUDENT
+           IF WS-OUTPUT-FILE-OK
+               PERFORM UNTIL WS-END-OF-OUTPUT-FILE
+                   READ OUTPUT-STUDENT
+                       AT END
+                           MOVE 'Y' TO WS-OUTPUT-EOF-SW
+                       NOT AT END
+                           IF WS-OUTPUT-COUNT < 500
+                               ADD 1 TO WS-OUTPUT-COUNT
+                               MOVE OUT-STUDENT-ID TO
+                                   WS-OUTPUT-ID (WS-OUTPUT-COUNT)
+                               MOVE OUT-NAME TO
+                                   WS-OUTPUT-NAME (WS-OUTPUT-COUNT)
+                               MOVE OUT-CLASS-NAME TO
+                                   WS-OUTPUT-CLASS (WS-OUTPUT-COUNT)
+                           ELSE
+                               DISPLAY 'WARNING: WS-OUTPUT-TABLE FULL '
+                                   'AT 500 ENTRIES - STUDENT-ID '
+                                   OUT-STUDENT-ID
+                                   ' NOT ADDED TO RECONCILE TABLE'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-STUDENT
+           ELSE
+               DISPLAY 'OUTPUT.TXT NOT FOUND - NOTHING TO RECONCILE'
+           END-IF.
+
+      ******************************************************************
+      * Reads students.txt in key order and, for every STUDENT-ID also
+      * present in WS-OUTPUT-TABLE, compares NAME and CLASS-NAME between
+      * the two files, printing a report line for every mismatch found.
+      ******************************************************************
+       2000-COMPARE-STUDENT-FILE.
+           OPEN INPUT STUDENT
+           IF WS-STUDENT-FILE-OK
+               PERFORM UNTIL WS-END-OF-STUDENT-FILE
+                   READ STUDENT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-STUDENT-EOF-SW
+                       NOT AT END
+                           PERFORM 3000-FIND-IN-OUTPUT-TABLE
+                           IF WS-MATCH-FOUND
+                               ADD 1 TO WS-COMPARED-COUNT
+                               PERFORM 4000-COMPARE-AND-REPORT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT
+           ELSE
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO RECONCILE'
+           END-IF.
+
+      ******************************************************************
+      * Searches WS-OUTPUT-TABLE for the current STUDENT-ID, leaving
+      * WS-MATCH-IDX pointing at the matching entry when found.
+      ******************************************************************
+       3000-FIND-IN-OUTPUT-TABLE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-OUTPUT-IDX FROM 1 BY 1
+                   UNTIL WS-OUTPUT-IDX > WS-OUTPUT-COUNT
+               IF STUDENT-ID = WS-OUTPUT-ID (WS-OUTPUT-IDX)
+                   MOVE 'Y' TO WS-FOUND-SW
+                   MOVE WS-OUTPUT-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * Compares the current STUDENT-FILE record against its matching
+      * WS-OUTPUT-TABLE entry, writing a two-line report entry whenever
+      * NAME or CLASS-NAME differs between the two files.
+      ******************************************************************
+       4000-COMPARE-AND-REPORT.
+           IF NAME NOT = WS-OUTPUT-NAME (WS-MATCH-IDX)
+                   OR CLASS-NAME NOT = WS-OUTPUT-CLASS (WS-MATCH-IDX)
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE STUDENT-ID TO DTL-STUDENT-ID
+               MOVE WS-OUTPUT-NAME (WS-MATCH-IDX) TO DTL-OUT-NAME
+               MOVE WS-OUTPUT-CLASS (WS-MATCH-IDX) TO DTL-OUT-CLASS
+               MOVE DTL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE NAME TO DTL-STU-NAME
+               MOVE CLASS-NAME TO DTL-STU-CLASS
+               MOVE DTL-LINE-2 TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+
+       END PROGRAM RECONCILE-STUDENT-FILE.
