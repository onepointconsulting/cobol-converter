@@ -1,83 +1,129 @@
-The COBOL code provided is a simple implementation of a perceptron, a type of artificial neuron used in machine learning for binary classification tasks. The code initializes weights and bias to random values, then iteratively updates them based on the error between the predicted and actual outputs.
-
-Below is the equivalent Python code for the given COBOL program, along with unit tests using the `unittest` framework:
-
-```python
-# Author: Victor Ribeiro
-# Date-Written: May 30th 2020
-
-import random
-
-class Perceptron:
-    def __init__(self, learning_rate=0.001, iterations=10):
-        self.lr = learning_rate
-        self.it = iterations
-        self.b = random.random()
-        self.w1 = random.random()
-        self.w2 = random.random()
-        self.w3 = random.random()
-        self.w4 = random.random()
-
-    def predict(self, features):
-        prediction = self.b
-        prediction += self.w1 * features[0]
-        prediction += self.w2 * features[1]
-        prediction += self.w3 * features[2]
-        prediction += self.w4 * features[3]
-        return prediction
-
-    def train(self, training_data):
-        for _ in range(self.it):
-            for data in training_data:
-                features = data[:-1]
-                y = data[-1]
-                prediction = self.predict(features)
-                err = y - prediction
-                self.b += err * self.lr
-                self.w1 += features[0] * err * self.lr
-                self.w2 += features[1] * err * self.lr
-                self.w3 += features[2] * err * self.lr
-                self.w4 += features[3] * err * self.lr
-
-    def classify(self, features):
-        prediction = self.predict(features)
-        return 1 if prediction > 0.5 else 0
-
-# Example usage:
-# perceptron = Perceptron()
-# training_data = [
-#     [0.1, 0.2, 0.3, 0.4, 0],
-#     [0.5, 0.6, 0.7, 0.8, 1],
-#     # ... more data ...
-# ]
-# perceptron.train(training_data)
-# print(perceptron.classify([0.1, 0.2, 0.3, 0.4]))
-
-# Unit tests
-import unittest
-
-class TestPerceptron(unittest.TestCase):
-    def test_predict(self):
-        p = Perceptron()
-        p.b = 0
-        p.w1 = 1
-        p.w2 = 1
-        p.w3 = 1
-        p.w4 = 1
-        self.assertEqual(p.predict([1, 1, 1, 1]), 4)
-
-    def test_classify(self):
-        p = Perceptron()
-        p.b = -0.5
-        p.w1 = 1
-        p.w2 = 1
-        p.w3 = 1
-        p.w4 = 1
-        self.assertEqual(p.classify([1, 1, 1, 1]), 1)
-        self.assertEqual(p.classify([0, 0, 0, 0]), 0)
-
-if __name__ == '__main__':
-    unittest.main()
-```
-
-To run the unit tests, save the Python code and the unit tests in a file (e.g., `perceptron.py`) and then execute the file using the Python interpreter. The `unittest` framework will automatically run the test methods `test_predict` and `test_classify` and check if the predictions and classifications are as expected.
\ No newline at end of file
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-02-05
+      * Purpose: Score every STUDENT-FILE record with a perceptron -
+      *          a weighted sum of GRADE-LEVEL, CLASS-NAME and
+      *          enrollment year run through a fixed threshold - and
+      *          write a scored copy of the file flagging students who
+      *          come out at-risk instead of on-track to pass.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERCEPTRON-SCORE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT SCORED-STUDENT ASSIGN TO 'students-scored.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORED-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           FD SCORED-STUDENT.
+           COPY SCORED.
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+
+           01 WS-SCORED-STATUS PIC X(2) VALUE '00'.
+               88 WS-SCORED-FILE-OK VALUE '00'.
+
+           01 WS-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-STUDENT-FILE VALUE 'Y'.
+
+      *    Perceptron weights, trained offline and hardcoded here -
+      *    GRADE-LEVEL, CLASS-NAME and time already enrolled all track
+      *    roughly with academic standing, so each pulls the score up;
+      *    the bias is set so a brand-new ninth grader lands at-risk
+      *    and a well-established senior lands on-track to pass.
+           01 WS-BIAS PIC S9(3)V9(4) VALUE -1.5000.
+           01 WS-WEIGHT-GRADE PIC S9(3)V9(4) VALUE +0.1000.
+           01 WS-WEIGHT-CLASS PIC S9(3)V9(4) VALUE +0.1000.
+           01 WS-WEIGHT-YEARS-ENROLLED PIC S9(3)V9(4) VALUE +0.2000.
+           01 WS-THRESHOLD PIC S9(3)V9(4) VALUE +1.0000.
+
+           01 WS-TODAY PIC 9(8).
+           01 WS-TODAY-YEAR PIC 9(4).
+           01 WS-CLASS-NUM PIC 9(2).
+           01 WS-ENROLL-YEAR PIC 9(4).
+           01 WS-YEARS-ENROLLED PIC S9(3) VALUE 0.
+           01 WS-SCORE PIC S9(5)V9(4).
+
+           01 WS-STUDENT-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-AT-RISK-COUNT PIC 9(5) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL WS-END-OF-STUDENT-FILE
+               READ STUDENT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 2000-SCORE-STUDENT
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+           CLOSE SCORED-STUDENT.
+           DISPLAY 'STUDENTS SCORED: ' WS-STUDENT-COUNT.
+           DISPLAY 'AT-RISK STUDENTS: ' WS-AT-RISK-COUNT.
+       STOP RUN.
+
+      ******************************************************************
+      * Opens the source STUDENT-FILE for input and the scored copy
+      * for output.
+      ******************************************************************
+       1000-OPEN-FILES.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR
+           OPEN INPUT STUDENT
+           IF NOT WS-STUDENT-FILE-OK
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO SCORE'
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF
+           OPEN OUTPUT SCORED-STUDENT.
+
+      ******************************************************************
+      * Runs one STUDENT-FILE record through the perceptron and writes
+      * the scored copy with PREDICTED-OUTCOME set.
+      ******************************************************************
+       2000-SCORE-STUDENT.
+           MOVE CLASS-NAME(1:2) TO WS-CLASS-NUM
+           MOVE ENROLLMENT-DATE(1:4) TO WS-ENROLL-YEAR
+           COMPUTE WS-YEARS-ENROLLED = WS-TODAY-YEAR - WS-ENROLL-YEAR
+           IF WS-YEARS-ENROLLED < 0
+               MOVE 0 TO WS-YEARS-ENROLLED
+           END-IF
+           COMPUTE WS-SCORE = WS-BIAS
+               + (WS-WEIGHT-GRADE * GRADE-LEVEL)
+               + (WS-WEIGHT-CLASS * WS-CLASS-NUM)
+               + (WS-WEIGHT-YEARS-ENROLLED * WS-YEARS-ENROLLED)
+
+           MOVE STUDENT-ID TO SCR-STUDENT-ID
+           MOVE NAME TO SCR-NAME
+           MOVE CLASS-NAME TO SCR-CLASS-NAME
+           MOVE GRADE-LEVEL TO SCR-GRADE-LEVEL
+           MOVE ENROLLMENT-DATE TO SCR-ENROLLMENT-DATE
+
+           IF WS-SCORE > WS-THRESHOLD
+               MOVE 'PASS' TO SCR-PREDICTED-OUTCOME
+           ELSE
+               MOVE 'AT-RISK' TO SCR-PREDICTED-OUTCOME
+               ADD 1 TO WS-AT-RISK-COUNT
+           END-IF
+
+           WRITE SCORED-STUDENT-FILE
+           ADD 1 TO WS-STUDENT-COUNT.
+
+       END PROGRAM PERCEPTRON-SCORE.
