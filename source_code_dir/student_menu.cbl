@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2023-12-20
+      * Purpose: Interactive roster maintenance menu, built on the same
+      *          ACCEPT/DISPLAY pattern as HELLO, so day-to-day roster
+      *          changes do not require touching the writer source.
+      * Tectonics: cobc
+      * Modification History:
+      *   2024-01-22 GF - Log rejected candidates, with a reason code,
+      *                   to students-rejects.txt to match the writer
+      *                   programs.
+      *   2024-01-29 GF - Log every successful WRITE STUDENT-FILE to
+      *                   students-audit.txt to match the writer
+      *                   programs.
+      *   2024-04-08 GF - Mark every new record STUDENT-STATUS 'A' -
+      *                   STUDENT-FILE now supports logical deletion.
+      *   2024-05-06 GF - Give the roster listing its own end-of-file
+      *                   switch instead of forcing WS-STUDENT-STATUS
+      *                   to '35' (file-not-found) to end the loop.
+      *   2024-05-13 GF - Left off a deactivated (STUDENT-STATUS 'I')
+      *                   student when listing the roster, matching
+      *                   class_roster_report.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-MENU.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT REJECTS-FILE ASSIGN TO 'students-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO 'students-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           FD REJECTS-FILE.
+           COPY REJECT.
+
+           FD AUDIT-FILE.
+           COPY AUDIT.
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+               88 WS-STUDENT-FILE-NOT-FOUND VALUE '35'.
+
+           01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+               88 WS-REJECTS-FILE-OK VALUE '00'.
+
+           01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+               88 WS-AUDIT-FILE-OK VALUE '00'.
+
+           01 WS-NOW PIC 9(8).
+
+           01 WS-EXIT-SW PIC X(1) VALUE 'N'.
+               88 WS-EXIT-REQUESTED VALUE 'Y'.
+
+           01 WS-CHOICE PIC X(1).
+
+           01 WS-INPUT-ID PIC 9(5).
+           01 WS-INPUT-NAME PIC A(25).
+           01 WS-INPUT-CLASS PIC X(3).
+           01 WS-INPUT-GRADE PIC 9(2).
+           01 WS-TODAY PIC 9(8).
+
+           01 WS-LIST-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-LIST VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM 1000-DISPLAY-MENU
+               PERFORM 2000-PROCESS-CHOICE
+           END-PERFORM
+       STOP RUN.
+
+      ******************************************************************
+      * Displays the menu and accepts the operator's choice.
+      ******************************************************************
+       1000-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY '1. ADD STUDENT'
+           DISPLAY '2. LIST STUDENTS'
+           DISPLAY '3. EXIT'
+           DISPLAY 'ENTER YOUR CHOICE: '
+           ACCEPT WS-CHOICE.
+
+      ******************************************************************
+      * Routes the operator's choice to the matching paragraph.
+      ******************************************************************
+       2000-PROCESS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN '1'
+                   PERFORM 3000-ADD-STUDENT
+               WHEN '2'
+                   PERFORM 4000-LIST-STUDENTS
+               WHEN '3'
+                   MOVE 'Y' TO WS-EXIT-SW
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE - PLEASE TRY AGAIN'
+           END-EVALUATE.
+
+      ******************************************************************
+      * Prompts for a new student's details and writes the record,
+      * rejecting a STUDENT-ID that is already on file.
+      ******************************************************************
+       3000-ADD-STUDENT.
+           DISPLAY 'STUDENT-ID: '
+           ACCEPT WS-INPUT-ID
+           DISPLAY 'NAME: '
+           ACCEPT WS-INPUT-NAME
+           DISPLAY 'CLASS-NAME: '
+           ACCEPT WS-INPUT-CLASS
+           DISPLAY 'GRADE-LEVEL: '
+           ACCEPT WS-INPUT-GRADE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM 3100-OPEN-STUDENT-FILE
+           PERFORM 3200-OPEN-REJECTS-FILE
+           PERFORM 3300-OPEN-AUDIT-FILE
+
+           MOVE WS-INPUT-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   MOVE WS-INPUT-NAME TO NAME
+                   MOVE WS-INPUT-CLASS TO CLASS-NAME
+                   MOVE WS-INPUT-GRADE TO GRADE-LEVEL
+                   MOVE WS-TODAY TO ENROLLMENT-DATE
+                   IF VALID-CLASS-NAME
+                       MOVE 'A' TO STUDENT-STATUS
+                       WRITE STUDENT-FILE
+                       DISPLAY 'STUDENT ADDED'
+                       PERFORM 9000-WRITE-AUDIT
+                   ELSE
+                       DISPLAY 'INVALID CLASS-NAME ' CLASS-NAME
+                           ' - RECORD REJECTED'
+                       MOVE 'BAD-CLASS ' TO REJ-REASON
+                       PERFORM 8000-WRITE-REJECT
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT-ID ' WS-INPUT-ID
+                       ' ALREADY EXISTS - RECORD SKIPPED'
+                   MOVE 'DUPLICATE ' TO REJ-REASON
+                   PERFORM 8000-WRITE-REJECT
+           END-READ
+
+           CLOSE STUDENT.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      * Opens students.txt for update, creating it first if it is not
+      * there yet - an indexed file has to exist before OPEN I-O.
+      ******************************************************************
+       3100-OPEN-STUDENT-FILE.
+           OPEN I-O STUDENT
+           IF WS-STUDENT-FILE-NOT-FOUND
+               OPEN OUTPUT STUDENT
+               CLOSE STUDENT
+               OPEN I-O STUDENT
+           END-IF.
+
+      ******************************************************************
+      * Opens students-rejects.txt for append, creating it first if
+      * this is the first run - OPEN EXTEND does not auto-create a
+      * missing LINE SEQUENTIAL file.
+      ******************************************************************
+       3200-OPEN-REJECTS-FILE.
+           OPEN EXTEND REJECTS-FILE
+           IF NOT WS-REJECTS-FILE-OK
+               OPEN OUTPUT REJECTS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Opens students-audit.txt for append, creating it first if this
+      * is the first run - OPEN EXTEND does not auto-create a missing
+      * LINE SEQUENTIAL file.
+      ******************************************************************
+       3300-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Logs the current candidate to students-rejects.txt with the
+      * reason code set by the caller.
+      ******************************************************************
+       8000-WRITE-REJECT.
+           MOVE WS-INPUT-ID TO REJ-STUDENT-ID
+           MOVE WS-INPUT-NAME TO REJ-NAME
+           MOVE WS-INPUT-CLASS TO REJ-CLASS-NAME
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+      * Logs the record just added to students-audit.txt with a
+      * timestamp and this program's name.
+      ******************************************************************
+       9000-WRITE-AUDIT.
+           ACCEPT WS-NOW FROM TIME
+           MOVE WS-TODAY TO AUD-DATE
+           MOVE WS-NOW TO AUD-TIME
+           MOVE 'STUDENT-MENU' TO AUD-PROGRAM-NAME
+           MOVE STUDENT-ID TO AUD-STUDENT-ID
+           MOVE NAME TO AUD-NAME
+           MOVE CLASS-NAME TO AUD-CLASS-NAME
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * Lists every student currently on file.
+      ******************************************************************
+       4000-LIST-STUDENTS.
+           MOVE 'N' TO WS-LIST-EOF-SW
+           OPEN INPUT STUDENT
+           IF NOT WS-STUDENT-FILE-OK
+               DISPLAY 'NO STUDENTS ON FILE'
+           ELSE
+               DISPLAY 'STUDENT-ID  NAME                CLASS  GRADE'
+               PERFORM 4100-LIST-NEXT-STUDENT
+                   UNTIL WS-END-OF-LIST
+               CLOSE STUDENT
+           END-IF.
+
+      ******************************************************************
+      * Reads and displays the next STUDENT-FILE record in key order,
+      * leaving a deactivated (STUDENT-STATUS 'I') student off the
+      * listing.
+      ******************************************************************
+       4100-LIST-NEXT-STUDENT.
+           READ STUDENT NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-LIST-EOF-SW
+               NOT AT END
+                   IF STUDENT-ACTIVE
+                       DISPLAY STUDENT-ID ' ' NAME ' ' CLASS-NAME ' '
+                           GRADE-LEVEL
+                   END-IF
+           END-READ.
+
+       END PROGRAM STUDENT-MENU.
