@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2023-12-14
+      * Purpose: Print a page-headed class roster from STUDENT-FILE,
+      *          grouped by CLASS-NAME, with a per-class headcount and
+      *          a grand total.
+      * Tectonics: cobc
+      * Modification History:
+      *   2024-01-08 GF - students.txt is now an indexed file; read it
+      *                   by ACCESS SEQUENTIAL to feed the sort step.
+      *   2024-04-08 GF - Feed the sort from an input procedure instead
+      *                   of USING STUDENT directly, so a deactivated
+      *                   (STUDENT-STATUS 'I') student is left off the
+      *                   roster instead of just riding along with the
+      *                   active ones.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT SORT-WORK ASSIGN TO 'rosterwk.tmp'.
+
+               SELECT SORTED-STUDENT ASSIGN TO 'rostersort.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT ROSTER-RPT ASSIGN TO 'class-roster.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           SD SORT-WORK.
+           01 SW-STUDENT-REC.
+               05 SW-STUDENT-ID PIC 9(5).
+               05 SW-NAME PIC A(25).
+               05 SW-CLASS-NAME PIC X(3).
+               05 SW-GRADE-LEVEL PIC 9(2).
+               05 SW-ENROLLMENT-DATE PIC 9(8).
+
+           FD SORTED-STUDENT.
+           01 SORTED-STUDENT-REC.
+               05 SS-STUDENT-ID PIC 9(5).
+               05 SS-NAME PIC A(25).
+               05 SS-CLASS-NAME PIC X(3).
+               05 SS-GRADE-LEVEL PIC 9(2).
+               05 SS-ENROLLMENT-DATE PIC 9(8).
+
+           FD ROSTER-RPT.
+           01 RPT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+
+           01 WS-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-SORTED-FILE VALUE 'Y'.
+
+           01 WS-STUDENT-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-STUDENT-FILE VALUE 'Y'.
+
+           01 WS-FIRST-REC-SW PIC X(1) VALUE 'Y'.
+               88 WS-FIRST-RECORD VALUE 'Y'.
+
+           01 WS-PREV-CLASS PIC X(3) VALUE SPACES.
+           01 WS-CLASS-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-GRAND-TOTAL PIC 9(5) COMP VALUE 0.
+           01 WS-PAGE-NO PIC 9(3) VALUE 0.
+           01 WS-LINE-COUNT PIC 9(3) VALUE 99.
+           01 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+
+           01 HDG-LINE-1.
+               05 FILLER PIC X(30) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'CLASS ROSTER REPORT'.
+               05 FILLER PIC X(20) VALUE SPACES.
+               05 FILLER PIC X(6) VALUE 'PAGE '.
+               05 HDG-PAGE-NO PIC ZZ9.
+
+           01 HDG-LINE-2.
+               05 FILLER PIC X(10) VALUE 'CLASS: '.
+               05 HDG-CLASS-NAME PIC X(3).
+
+           01 HDG-LINE-3.
+               05 FILLER PIC X(10) VALUE 'STUDENT-ID'.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(25) VALUE 'NAME'.
+
+           01 DTL-LINE.
+               05 DTL-STUDENT-ID PIC 9(5).
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 DTL-NAME PIC A(25).
+
+           01 CLASS-TOTAL-LINE.
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'STUDENTS IN CLASS: '.
+               05 CTL-COUNT PIC ZZ,ZZ9.
+
+           01 GRAND-TOTAL-LINE.
+               05 FILLER PIC X(10) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'GRAND TOTAL: '.
+               05 GTL-COUNT PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-VERIFY-STUDENT-FILE
+           SORT SORT-WORK ON ASCENDING KEY SW-CLASS-NAME
+               INPUT PROCEDURE IS 2000-SELECT-ACTIVE-STUDENTS
+               GIVING SORTED-STUDENT
+           OPEN OUTPUT ROSTER-RPT
+           OPEN INPUT SORTED-STUDENT
+           PERFORM UNTIL WS-END-OF-SORTED-FILE
+               READ SORTED-STUDENT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 3000-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4000-PRINT-CLASS-TOTAL
+           END-IF
+           MOVE WS-GRAND-TOTAL TO GTL-COUNT
+           MOVE GRAND-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE SORTED-STUDENT
+           CLOSE ROSTER-RPT
+       STOP RUN.
+
+      ******************************************************************
+      * Confirms students.txt exists before attempting the sort - an
+      * empty roster is not an error, it just produces an empty report.
+      * Left open on success for the input procedure below to read.
+      ******************************************************************
+       1000-VERIFY-STUDENT-FILE.
+           OPEN INPUT STUDENT
+           IF NOT WS-STUDENT-FILE-OK
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO REPORT'
+           END-IF.
+
+      ******************************************************************
+      * SORT input procedure: feeds every active STUDENT-FILE record to
+      * the sort step, leaving deactivated (STUDENT-STATUS 'I') students
+      * off the roster.
+      ******************************************************************
+       2000-SELECT-ACTIVE-STUDENTS.
+           IF WS-STUDENT-FILE-OK
+               PERFORM UNTIL WS-END-OF-STUDENT-FILE
+                   READ STUDENT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-STUDENT-EOF-SW
+                       NOT AT END
+                           IF STUDENT-ACTIVE
+                               MOVE STUDENT-ID TO SW-STUDENT-ID
+                               MOVE NAME TO SW-NAME
+                               MOVE CLASS-NAME TO SW-CLASS-NAME
+                               MOVE GRADE-LEVEL TO SW-GRADE-LEVEL
+                               MOVE ENROLLMENT-DATE
+                                   TO SW-ENROLLMENT-DATE
+                               RELEASE SW-STUDENT-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT
+           END-IF.
+
+      ******************************************************************
+      * Handles one sorted STUDENT record: prints a new class header on
+      * a CLASS-NAME control break and a detail line for every student.
+      ******************************************************************
+       3000-PROCESS-RECORD.
+           IF WS-FIRST-RECORD OR SS-CLASS-NAME NOT = WS-PREV-CLASS
+               IF NOT WS-FIRST-RECORD
+                   PERFORM 4000-PRINT-CLASS-TOTAL
+               END-IF
+               MOVE 'N' TO WS-FIRST-REC-SW
+               MOVE SS-CLASS-NAME TO WS-PREV-CLASS
+               MOVE 0 TO WS-CLASS-COUNT
+               PERFORM 5000-PRINT-CLASS-HEADER
+           END-IF
+           MOVE SS-STUDENT-ID TO DTL-STUDENT-ID
+           MOVE SS-NAME TO DTL-NAME
+           MOVE DTL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-CLASS-COUNT
+           ADD 1 TO WS-GRAND-TOTAL.
+
+      ******************************************************************
+      * Prints the page heading, followed by the class heading, and
+      * bumps the page number whenever the page is full.
+      ******************************************************************
+       5000-PRINT-CLASS-HEADER.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NO
+               MOVE WS-PAGE-NO TO HDG-PAGE-NO
+               MOVE HDG-LINE-1 TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE 1 TO WS-LINE-COUNT
+           END-IF
+           MOVE WS-PREV-CLASS TO HDG-CLASS-NAME
+           MOVE HDG-LINE-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE HDG-LINE-3 TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO WS-LINE-COUNT.
+
+      ******************************************************************
+      * Prints the headcount for the class that just ended.
+      ******************************************************************
+       4000-PRINT-CLASS-TOTAL.
+           MOVE WS-CLASS-COUNT TO CTL-COUNT
+           MOVE CLASS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       END PROGRAM CLASS-ROSTER-REPORT.
