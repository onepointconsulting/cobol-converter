@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-04-22
+      * Purpose: Quick single-student lookup, built on the same
+      *          ACCEPT/DISPLAY terminal pattern as HELLO. Prompts for a
+      *          STUDENT-ID, reads the indexed STUDENT-FILE for that
+      *          key, and displays the matching NAME and CLASS-NAME
+      *          instead of grepping the raw flat file by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           WORKING-STORAGE SECTION.
+           01 MY_INPUT PIC X(255) VALUE 'HI '.
+
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+               88 WS-STUDENT-FILE-NOT-FOUND VALUE '35'.
+
+           01 WS-CANDIDATE-ID PIC 9(5).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT STUDENT
+           IF WS-STUDENT-FILE-NOT-FOUND
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO LOOK UP'
+           ELSE
+               DISPLAY 'ENTER STUDENT-ID TO LOOK UP: '
+               ACCEPT MY_INPUT
+               MOVE MY_INPUT TO WS-CANDIDATE-ID
+               PERFORM 2000-LOOKUP-STUDENT
+               CLOSE STUDENT
+           END-IF.
+       STOP RUN.
+
+      ******************************************************************
+      * Reads the STUDENT-FILE record keyed by WS-CANDIDATE-ID and
+      * displays its NAME and CLASS-NAME, or reports that the ID is
+      * not on file.
+      ******************************************************************
+       2000-LOOKUP-STUDENT.
+           MOVE WS-CANDIDATE-ID TO STUDENT-ID
+           READ STUDENT
+               INVALID KEY
+                   DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                       ' NOT ON FILE'
+               NOT INVALID KEY
+                   DISPLAY 'NAME: ' NAME
+                   DISPLAY 'CLASS-NAME: ' CLASS-NAME
+           END-READ.
+
+       END PROGRAM STUDENT-LOOKUP.
