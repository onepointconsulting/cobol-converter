@@ -3,6 +3,66 @@
       * Date: 2023-11-22
       * Purpose: Write a student to a file.
       * Tectonics: cobc
+      * Modification History:
+      *   2023-12-11 GF - Load existing STUDENT-IDs before writing and
+      *                   skip any candidate that is already on file.
+      *   2023-12-18 GF - Moved the STUDENT-FILE layout into the shared
+      *                   STUDENT copybook and populate the new
+      *                   GRADE-LEVEL and ENROLLMENT-DATE fields.
+      *   2024-01-15 GF - Reject any record whose CLASS-NAME is not one
+      *                   of the classes the school runs, and display
+      *                   the reject count at end of run.
+      *   2024-01-22 GF - Log every rejected candidate, with a reason
+      *                   code, to students-rejects.txt so bad input
+      *                   can be reviewed instead of just scrolling
+      *                   past the DISPLAY messages.
+      *   2024-01-29 GF - Log every successful WRITE STUDENT-FILE to
+      *                   students-audit.txt with a timestamp and this
+      *                   program's name, for after-the-fact history.
+      *   2024-02-12 GF - Read the incoming students from a data-driven
+      *                   input control file, students-input.txt,
+      *                   instead of five hardcoded MOVE statements.
+      *   2024-02-26 GF - Checkpoint the last STUDENT-ID written to
+      *                   students-restart.txt after every record, and
+      *                   on restart skip input records already on
+      *                   file instead of reprocessing them, so a big
+      *                   batch that abends partway through can be
+      *                   resumed without duplicating work.
+      *   2024-03-04 GF - A students-input.txt record left with
+      *                   STUDENT-ID zero now draws its ID from the
+      *                   students-nextid.txt counter shared with the
+      *                   students.txt writer, instead of the caller
+      *                   having to supply one by hand.
+      *   2024-04-08 GF - Mark every new record STUDENT-STATUS 'A' -
+      *                   STUDENT-FILE now supports logical deletion.
+      *   2024-05-06 GF - Stopped skipping candidates by comparing
+      *                   STUDENT-ID against WS-CHECKPOINT-ID as a
+      *                   threshold - an auto-assigned ID lower than
+      *                   the checkpoint was being skipped as "already
+      *                   checkpointed" when it had never been written.
+      *                   2000-WRITE-IF-NOT-DUP already checks every
+      *                   candidate against WS-EXISTING-IDS, so let it
+      *                   make that call instead.
+      *   2024-05-13 GF - OPEN OUTPUT on a normal (checkpoint-clear)
+      *                   run was truncating a prior run's output.txt
+      *                   out from under the just-loaded WS-EXISTING-IDS
+      *                   table, so an input file re-run against a
+      *                   populated roster erased it instead of
+      *                   rejecting the now-duplicate records. Open
+      *                   EXTEND, the same as the rejects/audit files,
+      *                   and only fall back to OUTPUT on a genuine
+      *                   first-ever run. Also count a DUPLICATE
+      *                   rejection the same as a BAD-CLASS one, and
+      *                   guard WS-EXISTING-IDS against more than 500
+      *                   entries.
+      *   2024-05-14 GF - WS-EXISTING-IDS was only ever loaded from
+      *                   output.txt at start-of-run, so two records
+      *                   sharing an explicit STUDENT-ID in the same
+      *                   students-input.txt run were both written -
+      *                   the second one was never checked against the
+      *                   first. 2000-WRITE-IF-NOT-DUP now adds
+      *                   WS-CANDIDATE-ID to the table right after a
+      *                   successful WRITE STUDENT-FILE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRITE-STUDENT-FILE.
@@ -11,51 +71,377 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT STUDENT ASSIGN TO 'output.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT REJECTS-FILE ASSIGN TO 'students-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO 'students-audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT INPUT-CTL ASSIGN TO 'students-input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+               SELECT RESTART-FILE ASSIGN TO 'students-restart.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+               SELECT NEXTID-FILE ASSIGN TO 'students-nextid.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEXTID-STATUS.
+
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-           01 STUDENT-FILE.
-               05 STUDENT-ID PIC 9(5).
-               05 NAME PIC A(25).
-               05 CLASS-NAME PIC X(3).
+           COPY STUDENT.
+
+           FD REJECTS-FILE.
+           COPY REJECT.
+
+           FD AUDIT-FILE.
+           COPY AUDIT.
+
+      *    Same fields, same order and widths as STUDENT-FILE, under
+      *    their own names since COPY STUDENT is already in use above.
+           FD INPUT-CTL.
+           01 ICR-STUDENT-REC.
+               05 ICR-STUDENT-ID PIC 9(5).
+               05 ICR-NAME PIC A(25).
+               05 ICR-CLASS-NAME PIC X(3).
+               05 ICR-GRADE-LEVEL PIC 9(2).
+               05 ICR-ENROLLMENT-DATE PIC 9(8).
+
+      *    Holds the STUDENT-ID last successfully written, so a run
+      *    that abends partway through can pick up where it left off.
+           FD RESTART-FILE.
+           01 RST-LAST-STUDENT-ID PIC 9(5).
+
+      *    Holds the next STUDENT-ID to hand out, shared with the
+      *    students.txt writer so both programs draw from one sequence.
+           FD NEXTID-FILE.
+           01 NID-NEXT-STUDENT-ID PIC 9(5).
 
            WORKING-STORAGE SECTION.
            01 WS-STUDENT.
                05 WS-STUDENT-ID PIC 9(5).
                05 WS-NAME PIC A(25).
                05 WS-CLASS-NAME PIC X(3).
+               05 WS-GRADE-LEVEL PIC 9(2).
+               05 WS-ENROLLMENT-DATE PIC 9(8).
+
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+
+           01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+               88 WS-REJECTS-FILE-OK VALUE '00'.
+
+           01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+               88 WS-AUDIT-FILE-OK VALUE '00'.
+
+           01 WS-INPUT-STATUS PIC X(2) VALUE '00'.
+               88 WS-INPUT-FILE-OK VALUE '00'.
+
+           01 WS-RESTART-STATUS PIC X(2) VALUE '00'.
+               88 WS-RESTART-FILE-OK VALUE '00'.
+
+           01 WS-CHECKPOINT-ID PIC 9(5) VALUE 0.
+
+           01 WS-NEXTID-STATUS PIC X(2) VALUE '00'.
+               88 WS-NEXTID-FILE-OK VALUE '00'.
+
+           01 WS-NEXT-ID PIC 9(5) VALUE 1000.
+
+           01 WS-TODAY PIC 9(8).
+           01 WS-NOW PIC 9(8).
+
+           01 WS-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-STUDENT-FILE VALUE 'Y'.
+
+           01 WS-INPUT-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-INPUT-FILE VALUE 'Y'.
+
+           01 WS-EXISTING-IDS.
+               05 WS-EXISTING-ID OCCURS 500 TIMES PIC 9(5).
+           01 WS-EXISTING-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-SEARCH-SUB PIC 9(5) COMP.
+
+           01 WS-CANDIDATE-ID PIC 9(5).
+           01 WS-DUP-SW PIC X(1).
+               88 WS-DUPLICATE-FOUND VALUE 'Y'.
+           01 WS-REJECT-COUNT PIC 9(5) COMP VALUE 0.
 
        PROCEDURE DIVISION.
-           OPEN OUTPUT STUDENT.
-               
-               MOVE 1000 TO STUDENT-ID.
-               MOVE 'Tim' TO NAME.
-               MOVE '10' TO CLASS-NAME.
-               WRITE STUDENT-FILE
-               
-               MOVE 1001 TO STUDENT-ID.
-               MOVE 'Gil Fernandes' TO NAME.
-               MOVE '10' TO CLASS-NAME.
-               WRITE STUDENT-FILE
-               
-               MOVE 1002 TO STUDENT-ID.
-               MOVE 'Sasha Polev' TO NAME.
-               MOVE '10' TO CLASS-NAME.
-               WRITE STUDENT-FILE
-               
-               MOVE 1003 TO STUDENT-ID.
-               MOVE 'Shashin Shah' TO NAME.
-               MOVE '10' TO CLASS-NAME.
-               WRITE STUDENT-FILE
-               
-               MOVE 1004 TO STUDENT-ID.
-               MOVE 'Allan Schweitz' TO NAME.
-               MOVE '10' TO CLASS-NAME.
-               WRITE STUDENT-FILE
-               
-           END-WRITE.
+       0000-MAIN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM 1400-READ-CHECKPOINT
+           PERFORM 1600-READ-NEXT-ID
+
+           PERFORM 1000-LOAD-EXISTING-IDS
+               THRU 1000-LOAD-EXISTING-IDS-EXIT
+           PERFORM 1100-OPEN-REJECTS-FILE
+           PERFORM 1200-OPEN-AUDIT-FILE
+
+           IF WS-CHECKPOINT-ID > 0
+               DISPLAY 'RESUMING AFTER STUDENT-ID ' WS-CHECKPOINT-ID
+           END-IF
+           PERFORM 1050-OPEN-STUDENT-FILE.
+
+           PERFORM 1300-OPEN-INPUT-FILE
+           PERFORM UNTIL WS-END-OF-INPUT-FILE
+               READ INPUT-CTL
+                   AT END
+                       MOVE 'Y' TO WS-INPUT-EOF-SW
+                   NOT AT END
+                       MOVE ICR-STUDENT-ID TO WS-CANDIDATE-ID
+                       MOVE ICR-NAME TO WS-NAME
+                       MOVE ICR-CLASS-NAME TO WS-CLASS-NAME
+                       MOVE ICR-GRADE-LEVEL TO WS-GRADE-LEVEL
+                       MOVE ICR-ENROLLMENT-DATE TO WS-ENROLLMENT-DATE
+                       IF ICR-STUDENT-ID = 0
+                           PERFORM 2500-ASSIGN-NEXT-ID
+                       END-IF
+                       PERFORM 2000-WRITE-IF-NOT-DUP
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-CTL.
+
+           PERFORM 9600-WRITE-NEXT-ID
+
            CLOSE STUDENT.
+           CLOSE REJECTS-FILE.
+           CLOSE AUDIT-FILE.
+           PERFORM 1500-CLEAR-CHECKPOINT
+           DISPLAY 'REJECTED RECORDS: ' WS-REJECT-COUNT.
        STOP RUN.
+
+      ******************************************************************
+      * Reads output.txt (if it exists) into an in-memory table of
+      * STUDENT-IDs so incoming records can be checked for duplicates
+      * before they are written.
+      ******************************************************************
+       1000-LOAD-EXISTING-IDS.
+           MOVE 'N' TO WS-EOF-SW
+           MOVE 0 TO WS-EXISTING-COUNT
+           OPEN INPUT STUDENT
+           IF NOT WS-STUDENT-FILE-OK
+               GO TO 1000-LOAD-EXISTING-IDS-EXIT
+           END-IF
+           PERFORM UNTIL WS-END-OF-STUDENT-FILE
+               READ STUDENT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-EXISTING-COUNT < 500
+                           ADD 1 TO WS-EXISTING-COUNT
+                           MOVE STUDENT-ID
+                               TO WS-EXISTING-ID (WS-EXISTING-COUNT)
+                       ELSE
+                           DISPLAY 'WARNING: WS-EXISTING-IDS FULL AT '
+                               '500 ENTRIES - STUDENT-ID ' STUDENT-ID
+                               ' NOT ADDED TO DUPLICATE-CHECK TABLE'
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+       1000-LOAD-EXISTING-IDS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Opens output.txt for append, creating it first if this is the
+      * first run ever - OPEN EXTEND does not auto-create a missing
+      * LINE SEQUENTIAL file. A prior run's records were already loaded
+      * into WS-EXISTING-IDS above, so OPEN OUTPUT here would truncate
+      * the only copy of them.
+      ******************************************************************
+       1050-OPEN-STUDENT-FILE.
+           OPEN EXTEND STUDENT
+           IF NOT WS-STUDENT-FILE-OK
+               OPEN OUTPUT STUDENT
+           END-IF.
+
+      ******************************************************************
+      * Opens students-rejects.txt for append, creating it first if
+      * this is the first run - OPEN EXTEND does not auto-create a
+      * missing LINE SEQUENTIAL file.
+      ******************************************************************
+       1100-OPEN-REJECTS-FILE.
+           OPEN EXTEND REJECTS-FILE
+           IF NOT WS-REJECTS-FILE-OK
+               OPEN OUTPUT REJECTS-FILE
+           END-IF.
+
+      ******************************************************************
+      * Opens students-audit.txt for append, creating it first if this
+      * is the first run - OPEN EXTEND does not auto-create a missing
+      * LINE SEQUENTIAL file.
+      ******************************************************************
+       1200-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      ******************************************************************
+      * Opens students-input.txt, the data-driven list of students to
+      * load this run. A missing input file just means nothing to do.
+      ******************************************************************
+       1300-OPEN-INPUT-FILE.
+           OPEN INPUT INPUT-CTL
+           IF NOT WS-INPUT-FILE-OK
+               DISPLAY 'STUDENTS-INPUT.TXT NOT FOUND - NOTHING TO LOAD'
+               MOVE 'Y' TO WS-INPUT-EOF-SW
+           END-IF.
+
+      ******************************************************************
+      * Reads the STUDENT-ID checkpointed by a prior, abended run out
+      * of students-restart.txt. No checkpoint file, or a checkpoint
+      * of zero, means start from the beginning as usual.
+      ******************************************************************
+       1400-READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-ID
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-OK
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RST-LAST-STUDENT-ID TO WS-CHECKPOINT-ID
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      ******************************************************************
+      * Clears students-restart.txt at the end of a run that reached
+      * end of input without abending, so the next run starts fresh.
+      ******************************************************************
+       1500-CLEAR-CHECKPOINT.
+           MOVE 0 TO RST-LAST-STUDENT-ID
+           OPEN OUTPUT RESTART-FILE
+           WRITE RST-LAST-STUDENT-ID
+           CLOSE RESTART-FILE.
+
+      ******************************************************************
+      * Reads the next-available STUDENT-ID out of students-nextid.txt.
+      * A missing or empty file just means this is the first run, so
+      * the default of 1000 set in WORKING-STORAGE stands.
+      ******************************************************************
+       1600-READ-NEXT-ID.
+           OPEN INPUT NEXTID-FILE
+           IF WS-NEXTID-FILE-OK
+               READ NEXTID-FILE
+                   NOT AT END
+                       MOVE NID-NEXT-STUDENT-ID TO WS-NEXT-ID
+               END-READ
+               CLOSE NEXTID-FILE
+           END-IF.
+
+      ******************************************************************
+      * Hands out the next STUDENT-ID to a candidate whose input record
+      * left STUDENT-ID as zero, and advances the counter.
+      ******************************************************************
+       2500-ASSIGN-NEXT-ID.
+           MOVE WS-NEXT-ID TO WS-CANDIDATE-ID
+           ADD 1 TO WS-NEXT-ID.
+
+      ******************************************************************
+      * Writes one STUDENT-FILE record unless its STUDENT-ID already
+      * exists in the in-memory table built by 1000-LOAD-EXISTING-IDS.
+      * A successful write also adds WS-CANDIDATE-ID to that same table,
+      * so two records sharing an explicit STUDENT-ID within one batch
+      * are caught against each other, not just against what was
+      * already on file at start-of-run.
+      ******************************************************************
+       2000-WRITE-IF-NOT-DUP.
+           MOVE 'N' TO WS-DUP-SW
+           PERFORM VARYING WS-SEARCH-SUB FROM 1 BY 1
+                   UNTIL WS-SEARCH-SUB > WS-EXISTING-COUNT
+               IF WS-CANDIDATE-ID = WS-EXISTING-ID (WS-SEARCH-SUB)
+                   MOVE 'Y' TO WS-DUP-SW
+               END-IF
+           END-PERFORM
+           IF WS-DUPLICATE-FOUND
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                   ' ALREADY EXISTS - RECORD SKIPPED'
+               MOVE 'DUPLICATE ' TO REJ-REASON
+               PERFORM 8000-WRITE-REJECT
+           ELSE
+               MOVE WS-CANDIDATE-ID TO STUDENT-ID
+               MOVE WS-NAME TO NAME
+               MOVE WS-CLASS-NAME TO CLASS-NAME
+               MOVE WS-GRADE-LEVEL TO GRADE-LEVEL
+               MOVE WS-ENROLLMENT-DATE TO ENROLLMENT-DATE
+               IF VALID-CLASS-NAME
+                   MOVE 'A' TO STUDENT-STATUS
+                   WRITE STUDENT-FILE
+                   PERFORM 9000-WRITE-AUDIT
+                   PERFORM 9500-WRITE-CHECKPOINT
+                   IF WS-EXISTING-COUNT < 500
+                       ADD 1 TO WS-EXISTING-COUNT
+                       MOVE WS-CANDIDATE-ID
+                           TO WS-EXISTING-ID (WS-EXISTING-COUNT)
+                   ELSE
+                       DISPLAY 'WARNING: WS-EXISTING-IDS FULL AT '
+                           '500 ENTRIES - STUDENT-ID ' WS-CANDIDATE-ID
+                           ' NOT ADDED TO DUPLICATE-CHECK TABLE'
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'STUDENT-ID ' WS-CANDIDATE-ID
+                       ' HAS INVALID CLASS-NAME ' CLASS-NAME
+                       ' - RECORD REJECTED'
+                   MOVE 'BAD-CLASS ' TO REJ-REASON
+                   PERFORM 8000-WRITE-REJECT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Logs the current candidate to students-rejects.txt with the
+      * reason code set by the caller.
+      ******************************************************************
+       8000-WRITE-REJECT.
+           MOVE WS-CANDIDATE-ID TO REJ-STUDENT-ID
+           MOVE WS-NAME TO REJ-NAME
+           MOVE WS-CLASS-NAME TO REJ-CLASS-NAME
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+      * Logs the record just written to students-audit.txt with a
+      * timestamp and this program's name.
+      ******************************************************************
+       9000-WRITE-AUDIT.
+           ACCEPT WS-NOW FROM TIME
+           MOVE WS-TODAY TO AUD-DATE
+           MOVE WS-NOW TO AUD-TIME
+           MOVE 'WRITE-STUDENT-FILE' TO AUD-PROGRAM-NAME
+           MOVE STUDENT-ID TO AUD-STUDENT-ID
+           MOVE NAME TO AUD-NAME
+           MOVE CLASS-NAME TO AUD-CLASS-NAME
+           WRITE AUDIT-RECORD.
+
+      ******************************************************************
+      * Checkpoints the STUDENT-ID just written to students-restart.txt
+      * so a run that abends after this point can resume beyond it.
+      ******************************************************************
+       9500-WRITE-CHECKPOINT.
+           MOVE WS-CANDIDATE-ID TO RST-LAST-STUDENT-ID
+           OPEN OUTPUT RESTART-FILE
+           WRITE RST-LAST-STUDENT-ID
+           CLOSE RESTART-FILE.
+
+      ******************************************************************
+      * Persists the advanced counter to students-nextid.txt so the
+      * next run - by this program or the students.txt writer -
+      * continues the sequence instead of repeating IDs already
+      * handed out.
+      ******************************************************************
+       9600-WRITE-NEXT-ID.
+           MOVE WS-NEXT-ID TO NID-NEXT-STUDENT-ID
+           OPEN OUTPUT NEXTID-FILE
+           WRITE NID-NEXT-STUDENT-ID
+           CLOSE NEXTID-FILE.
+
        END PROGRAM WRITE-STUDENT-FILE.
