@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-02-19
+      * Purpose: Chain the student loader, a validation pass over the
+      *          rejects that loader produced, the class roster report
+      *          and the perceptron scorer into one batch run, in that
+      *          order, stopping and reporting which step failed if
+      *          any one of them abends.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT REJECTS-FILE ASSIGN TO 'students-rejects.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD REJECTS-FILE.
+           COPY REJECT.
+
+           WORKING-STORAGE SECTION.
+           01 WS-REJECTS-STATUS PIC X(2) VALUE '00'.
+               88 WS-REJECTS-FILE-OK VALUE '00'.
+
+           01 WS-REJECTS-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-REJECTS-FILE VALUE 'Y'.
+
+           01 WS-REJECT-COUNT PIC 9(5) COMP VALUE 0.
+
+           01 WS-STEP-OK-SW PIC X(1) VALUE 'Y'.
+               88 WS-STEP-OK VALUE 'Y'.
+
+           01 WS-STEP-NAME PIC X(30).
+           01 WS-COMMAND PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-RUN-LOADER
+           IF WS-STEP-OK
+               PERFORM 2000-RUN-VALIDATION
+           END-IF
+           IF WS-STEP-OK
+               PERFORM 3000-RUN-ROSTER-REPORT
+           END-IF
+           IF WS-STEP-OK
+               PERFORM 4000-RUN-PERCEPTRON
+           END-IF
+           IF WS-STEP-OK
+               DISPLAY 'BATCH RUN COMPLETED SUCCESSFULLY'
+           ELSE
+               DISPLAY 'BATCH RUN STOPPED - SEE STEP MESSAGES ABOVE'
+           END-IF.
+       STOP RUN.
+
+      ******************************************************************
+      * Step 1: loads students-input.txt into students.txt, validating
+      * CLASS-NAME and duplicate STUDENT-IDs as it writes.
+      ******************************************************************
+       1000-RUN-LOADER.
+           MOVE 'STUDENT LOADER' TO WS-STEP-NAME
+           MOVE './write_student_2' TO WS-COMMAND
+           CALL 'SYSTEM' USING WS-COMMAND
+           PERFORM 9000-CHECK-STEP.
+
+      ******************************************************************
+      * Step 2: the loader already rejects bad CLASS-NAME values and
+      * duplicate STUDENT-IDs as it writes, so validation here means
+      * reading back students-rejects.txt and reporting how many
+      * records the loader turned away - a non-zero count is a data
+      * problem to fix, not a reason to abend the rest of the batch.
+      ******************************************************************
+       2000-RUN-VALIDATION.
+           MOVE 'VALIDATION PASS' TO WS-STEP-NAME
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 'N' TO WS-REJECTS-EOF-SW
+           OPEN INPUT REJECTS-FILE
+           IF WS-REJECTS-FILE-OK
+               PERFORM UNTIL WS-END-OF-REJECTS-FILE
+                   READ REJECTS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-REJECTS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REJECTS-FILE
+           END-IF
+           DISPLAY 'VALIDATION PASS: ' WS-REJECT-COUNT
+               ' TOTAL REJECTED RECORDS ON FILE'.
+
+      ******************************************************************
+      * Step 3: prints the page-headed class roster from students.txt.
+      ******************************************************************
+       3000-RUN-ROSTER-REPORT.
+           MOVE 'CLASS ROSTER REPORT' TO WS-STEP-NAME
+           MOVE './class_roster_report' TO WS-COMMAND
+           CALL 'SYSTEM' USING WS-COMMAND
+           PERFORM 9000-CHECK-STEP.
+
+      ******************************************************************
+      * Step 4: scores every student on file with the perceptron and
+      * writes students-scored.txt.
+      ******************************************************************
+       4000-RUN-PERCEPTRON.
+           MOVE 'PERCEPTRON SCORER' TO WS-STEP-NAME
+           MOVE './perceptron' TO WS-COMMAND
+           CALL 'SYSTEM' USING WS-COMMAND
+           PERFORM 9000-CHECK-STEP.
+
+      ******************************************************************
+      * Checks the RETURN-CODE left by the CALL 'SYSTEM' just made and
+      * reports pass/fail for the step named in WS-STEP-NAME.
+      ******************************************************************
+       9000-CHECK-STEP.
+           IF RETURN-CODE = 0
+               DISPLAY WS-STEP-NAME ': OK'
+           ELSE
+               DISPLAY WS-STEP-NAME ': FAILED - RETURN CODE '
+                   RETURN-CODE
+               MOVE 'N' TO WS-STEP-OK-SW
+           END-IF.
+
+       END PROGRAM BATCH-DRIVER.
