@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: Gil Fernandes
+      * Date: 2024-03-11
+      * Purpose: Export STUDENT-FILE (students.txt) to a comma-
+      *          delimited students.csv with a header row, so the
+      *          roster can be handed to staff who work in a
+      *          spreadsheet instead of a fixed-width flat file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-STUDENT-CSV.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'students.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+               SELECT CSV-FILE ASSIGN TO 'students.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY STUDENT.
+
+           FD CSV-FILE.
+           01 CSV-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+               88 WS-STUDENT-FILE-OK VALUE '00'.
+
+           01 WS-CSV-STATUS PIC X(2) VALUE '00'.
+               88 WS-CSV-FILE-OK VALUE '00'.
+
+           01 WS-EOF-SW PIC X(1) VALUE 'N'.
+               88 WS-END-OF-STUDENT-FILE VALUE 'Y'.
+
+           01 WS-NAME-SUB PIC 9(3) COMP.
+           01 WS-NAME-LEN PIC 9(3) COMP.
+           01 WS-STUDENT-COUNT PIC 9(5) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM UNTIL WS-END-OF-STUDENT-FILE
+               READ STUDENT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 2000-WRITE-CSV-LINE
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT.
+           CLOSE CSV-FILE.
+           DISPLAY 'STUDENTS EXPORTED: ' WS-STUDENT-COUNT.
+       STOP RUN.
+
+      ******************************************************************
+      * Opens students.txt for input and students.csv for output, and
+      * writes the CSV header row.
+      ******************************************************************
+       1000-OPEN-FILES.
+           OPEN INPUT STUDENT
+           IF NOT WS-STUDENT-FILE-OK
+               DISPLAY 'STUDENTS.TXT NOT FOUND - NOTHING TO EXPORT'
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF
+           OPEN OUTPUT CSV-FILE
+           MOVE 'STUDENT-ID,NAME,CLASS-NAME,GRADE-LEVEL,ENROLLMENT-DATE'
+               TO CSV-LINE
+           WRITE CSV-LINE.
+
+      ******************************************************************
+      * Writes one comma-delimited CSV line for the current STUDENT-
+      * FILE record. NAME is right-trimmed of its trailing spaces
+      * first, since a spreadsheet has no use for the fixed-width
+      * padding.
+      ******************************************************************
+       2000-WRITE-CSV-LINE.
+           MOVE 1 TO WS-NAME-LEN
+           PERFORM VARYING WS-NAME-SUB FROM 1 BY 1
+                   UNTIL WS-NAME-SUB > 25
+               IF NAME(WS-NAME-SUB:1) NOT = SPACE
+                   MOVE WS-NAME-SUB TO WS-NAME-LEN
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO CSV-LINE
+           STRING STUDENT-ID DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CLASS-NAME(1:2) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  GRADE-LEVEL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  ENROLLMENT-DATE DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+
+           WRITE CSV-LINE
+           ADD 1 TO WS-STUDENT-COUNT.
+
+       END PROGRAM EXPORT-STUDENT-CSV.
